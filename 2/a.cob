@@ -1,12 +1,43 @@
 identification division.
 program-id. rps.
 
+*> modification history
+*> 2026-08-09  repointed the shape/outcome points to the shared
+*>             'scoreparm' file, added the round-detail report,
+*>             exception report, match-history and CSV extract
+*>             output files, opponent shape-frequency statistics,
+*>             and checkpoint/restart support.
+
 environment division.
     input-output section.
         file-control.
         select tournament assign to 'input'
         organization is line sequential.
 
+        select round-report assign to 'roundrpt'
+        organization is line sequential
+        file status is ws-round-report-status.
+
+        select exception-report assign to 'exceptrpt'
+        organization is line sequential
+        file status is ws-exception-report-status.
+
+        select match-history assign to 'matchhist'
+        organization is line sequential
+        file status is ws-match-history-status.
+
+        select standings-extract assign to 'extract'
+        organization is line sequential
+        file status is ws-standings-extract-status.
+
+        select score-parm assign to 'scoreparm'
+        organization is line sequential
+        file status is ws-score-parm-status.
+
+        select restart-file assign to 'arestart'
+        organization is line sequential
+        file status is ws-restart-status.
+
 data division.
     file section.
     fd tournament.
@@ -15,53 +46,351 @@ data division.
         05 separator pic a(1).
         05 self-play pic a(1).
 
+    fd round-report.
+    01 round-report-line pic x(80).
+
+    fd exception-report.
+    01 exception-report-line pic x(80).
+
+    fd match-history.
+    01 match-history-line.
+        05 mh-round-nbr pic 9(7).
+        05 filler pic x(1).
+        05 mh-oppo-play pic a(1).
+        05 filler pic x(1).
+        05 mh-self-play pic a(1).
+        05 filler pic x(1).
+        05 mh-points pic 9(3).
+        05 filler pic x(1).
+        05 mh-total-score pic 9(7).
+
+    fd standings-extract.
+    01 standings-extract-line pic x(80).
+
+    copy "scoreprm.cpy".
+
+    fd restart-file.
+    01 restart-record.
+        05 rr-round-nbr pic 9(7).
+        05 rr-total-score pic 9(7).
+        05 rr-count-rock pic 9(7).
+        05 rr-count-paper pic 9(7).
+        05 rr-count-scissors pic 9(7).
+
     working-storage section.
     01 ws-tournament.
         05 ws-oppo-play pic a(1).
         05 ws-separator pic a(1).
         05 ws-self-play pic a(1).
-    01 ws-eof pic a(1).
-    01 ws-total-score pic 9999999.
+    01 ws-eof pic a(1) value 'N'.
+    01 ws-total-score pic 9999999 value zero.
+    01 ws-round-nbr pic 9(7) value 0.
+    01 ws-points pic 9(3).
+    01 ws-valid-rec pic a(1).
+    01 ws-reject-reason pic x(40).
+
+    *> shape scores and outcome scores, loaded from scoreparm
+    01 ws-score-rock pic 9(02).
+    01 ws-score-paper pic 9(02).
+    01 ws-score-scissors pic 9(02).
+    01 ws-score-loss pic 9(02).
+    01 ws-score-draw pic 9(02).
+    01 ws-score-win pic 9(02).
+
+    *> opponent shape-frequency statistics
+    01 ws-count-rock pic 9(7) value 0.
+    01 ws-count-paper pic 9(7) value 0.
+    01 ws-count-scissors pic 9(7) value 0.
+
+    01 ws-score-parm-status pic x(2).
+    01 ws-round-report-status pic x(2).
+    01 ws-exception-report-status pic x(2).
+    01 ws-match-history-status pic x(2).
+    01 ws-standings-extract-status pic x(2).
+
+    *> checkpoint/restart working storage
+    01 ws-restart-status pic x(2).
+    01 ws-resuming pic a(1) value 'N'.
+    01 ws-ckpt-round-nbr pic 9(7) value 0.
+    01 ws-ckpt-total-score pic 9(7) value 0.
+    01 ws-ckpt-remainder pic 9(7).
+    01 ws-ckpt-quotient pic 9(7).
+    01 ws-ckpt-interval pic 9(7) value 1000.
 
 procedure division.
+    perform load-score-parm.
     open input tournament.
-        perform until ws-eof = 'Y'
-            read tournament into ws-tournament
-                at end move 'Y' to ws-eof
-                not at end perform calculate-round-score
-            end-read
-        end-perform.
+    perform check-for-restart.
+    perform open-report-files.
+    perform until ws-eof = 'Y'
+        read tournament into ws-tournament
+            at end move 'Y' to ws-eof
+            not at end perform process-record
+        end-read
+    end-perform.
     close tournament.
+    close round-report.
+    close exception-report.
+    close match-history.
+    close standings-extract.
+    perform clear-checkpoint.
+    perform write-statistics.
     display ws-total-score.
 goback.
 
+process-record.
+    add 1 to ws-round-nbr.
+    perform validate-record.
+    if ws-valid-rec = 'Y'
+        perform calculate-round-score
+        perform write-round-report
+        perform write-match-history
+        perform write-extract-detail
+    else
+        perform write-exception
+    end-if.
+
+    divide ws-round-nbr by ws-ckpt-interval
+        giving ws-ckpt-quotient remainder ws-ckpt-remainder
+    if ws-ckpt-remainder = 0
+        perform write-checkpoint
+    end-if
+.
+
+validate-record.
+    move 'Y' to ws-valid-rec
+    move spaces to ws-reject-reason
+
+    evaluate ws-oppo-play
+        when 'A'
+        when 'B'
+        when 'C'
+            continue
+        when other
+            move 'N' to ws-valid-rec
+            move 'oppo-play not in A/B/C' to ws-reject-reason
+    end-evaluate
+
+    if ws-valid-rec = 'Y'
+        evaluate ws-self-play
+            when 'X'
+            when 'Y'
+            when 'Z'
+                continue
+            when other
+                move 'N' to ws-valid-rec
+                move 'self-play not in X/Y/Z' to ws-reject-reason
+        end-evaluate
+    end-if
+
+    if ws-valid-rec = 'Y' and ws-separator not = space
+        move 'N' to ws-valid-rec
+        move 'separator is not a blank' to ws-reject-reason
+    end-if
+.
+
+*> use the same symbols for our own plays as for our opponent plays.
+*> also calculate our points for picking a shape.
 calculate-round-score.
-    *> use the same symbols for our own plays as for our opponent plays.
-    *> also calculate our points for picking a shape.
     evaluate ws-self-play
         when = 'X' *> rock
             move 'A' to ws-self-play
-            add 1 to ws-total-score
+            move ws-score-rock to ws-points
         when = 'Y' *> paper
             move 'B' to ws-self-play
-            add 2 to ws-total-score
+            move ws-score-paper to ws-points
         when = 'Z' *> scissors
             move 'C' to ws-self-play
-            add 3 to ws-total-score
+            move ws-score-scissors to ws-points
     end-evaluate
 
     if ws-self-play is equal to ws-oppo-play then
         *> draw
-        add 3 to ws-total-score
+        add ws-score-draw to ws-points
     else
         evaluate ws-self-play also ws-oppo-play
             when = 'B' also = 'A'
             when = 'C' also = 'B'
             when = 'A' also = 'C'
                 *> we won! :)
-                add 6 to ws-total-score
+                add ws-score-win to ws-points
         end-evaluate
     end-if
+
+    add ws-points to ws-total-score
+
+    evaluate ws-oppo-play
+        when 'A'
+            add 1 to ws-count-rock
+        when 'B'
+            add 1 to ws-count-paper
+        when 'C'
+            add 1 to ws-count-scissors
+    end-evaluate
+.
+
+write-round-report.
+    move spaces to round-report-line
+    string 'round ' ws-round-nbr
+        ' oppo=' ws-oppo-play
+        ' self=' ws-self-play
+        ' points=' ws-points
+        ' total=' ws-total-score
+        delimited by size into round-report-line
+    write round-report-line
+.
+
+write-match-history.
+    move spaces to match-history-line
+    move ws-round-nbr to mh-round-nbr
+    move ws-oppo-play to mh-oppo-play
+    move ws-self-play to mh-self-play
+    move ws-points to mh-points
+    move ws-total-score to mh-total-score
+    write match-history-line
+.
+
+write-extract-detail.
+    move spaces to standings-extract-line
+    string ws-round-nbr ',' ws-oppo-play ',' ws-self-play ','
+        ws-points ',' ws-total-score
+        delimited by size into standings-extract-line
+    write standings-extract-line
+.
+
+write-exception.
+    move spaces to exception-report-line
+    string 'round ' ws-round-nbr
+        ' record=[' ws-oppo-play ws-separator ws-self-play ']'
+        ' reason=' ws-reject-reason
+        delimited by size into exception-report-line
+    write exception-report-line
+.
+
+load-score-parm.
+    move spaces to ws-score-parm-status
+    open input score-parm
+    if ws-score-parm-status = '00'
+        read score-parm
+            at end
+                move 01 to sp-rock-score
+                move 02 to sp-paper-score
+                move 03 to sp-scissors-score
+                move 00 to sp-loss-score
+                move 03 to sp-draw-score
+                move 06 to sp-win-score
+        end-read
+        close score-parm
+        move sp-rock-score to ws-score-rock
+        move sp-paper-score to ws-score-paper
+        move sp-scissors-score to ws-score-scissors
+        move sp-loss-score to ws-score-loss
+        move sp-draw-score to ws-score-draw
+        move sp-win-score to ws-score-win
+    else
+        *> scoreparm not present - fall back to the original point scheme
+        move 01 to ws-score-rock
+        move 02 to ws-score-paper
+        move 03 to ws-score-scissors
+        move 00 to ws-score-loss
+        move 03 to ws-score-draw
+        move 06 to ws-score-win
+    end-if
+.
+
+check-for-restart.
+    move spaces to ws-restart-status
+    open input restart-file
+    if ws-restart-status = '00'
+        read restart-file
+            at end continue
+            not at end
+                move rr-round-nbr to ws-ckpt-round-nbr
+                move rr-total-score to ws-ckpt-total-score
+                move rr-count-rock to ws-count-rock
+                move rr-count-paper to ws-count-paper
+                move rr-count-scissors to ws-count-scissors
+        end-read
+        close restart-file
+        if ws-ckpt-round-nbr > 0
+            move 'Y' to ws-resuming
+            move ws-ckpt-round-nbr to ws-round-nbr
+            move ws-ckpt-total-score to ws-total-score
+            perform skip-scored-record ws-ckpt-round-nbr times
+        end-if
+    end-if
+.
+
+skip-scored-record.
+    read tournament into ws-tournament
+        at end move 'Y' to ws-eof
+    end-read
+.
+
+*> on a genuine resume the audit-trail files are expected to already
+*> exist from the run that abended, so extend them - but if one was
+*> never opened (abend happened before it was created) or was rotated
+*> away between runs, fall back to a fresh OPEN OUTPUT rather than
+*> aborting the whole job
+open-report-files.
+    if ws-resuming = 'Y'
+        open extend round-report
+        if ws-round-report-status = '35'
+            open output round-report
+        end-if
+
+        open extend exception-report
+        if ws-exception-report-status = '35'
+            open output exception-report
+        end-if
+
+        open extend match-history
+        if ws-match-history-status = '35'
+            open output match-history
+        end-if
+
+        open extend standings-extract
+        if ws-standings-extract-status = '35'
+            open output standings-extract
+            move 'ROUND,OPPO-PLAY,SELF-PLAY,POINTS,TOTAL-SCORE'
+                to standings-extract-line
+            write standings-extract-line
+        end-if
+    else
+        open output round-report
+        open output exception-report
+        open output match-history
+        open output standings-extract
+        move 'ROUND,OPPO-PLAY,SELF-PLAY,POINTS,TOTAL-SCORE'
+            to standings-extract-line
+        write standings-extract-line
+    end-if
+.
+
+write-checkpoint.
+    open output restart-file
+    move ws-round-nbr to rr-round-nbr
+    move ws-total-score to rr-total-score
+    move ws-count-rock to rr-count-rock
+    move ws-count-paper to rr-count-paper
+    move ws-count-scissors to rr-count-scissors
+    write restart-record
+    close restart-file
+.
+
+*> job ran to normal end-of-file - the checkpoint no longer describes
+*> unfinished work, so clear it rather than leave it for the next,
+*> ordinary run to mistake for an abend to resume from
+clear-checkpoint.
+    open output restart-file
+    close restart-file
+.
+
+write-statistics.
+    display 'opponent shape frequency -'
+        ' rock: ' ws-count-rock
+        ' paper: ' ws-count-paper
+        ' scissors: ' ws-count-scissors
 .
 
 end program rps.
