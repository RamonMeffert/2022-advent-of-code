@@ -0,0 +1,268 @@
+identification division.
+program-id. rpsrecon.
+
+*> reconciliation run: scores one TOURNAMENT file under both the
+*> "second column is my play" reading (see a.cob) and the "second
+*> column is my strategy" reading (see b.cob) side by side, so the
+*> two interpretations can be sanity-checked against each other
+*> without running a.cob and b.cob separately and comparing totals
+*> by hand.
+
+environment division.
+    input-output section.
+        file-control.
+        select tournament assign to 'input'
+        organization is line sequential.
+
+        select recon-report assign to 'reconrpt'
+        organization is line sequential.
+
+        select exception-report assign to 'exceptrpt'
+        organization is line sequential.
+
+        select score-parm assign to 'scoreparm'
+        organization is line sequential
+        file status is ws-score-parm-status.
+
+data division.
+    file section.
+    fd tournament.
+    01 tournament-file.
+        05 oppo-play pic a(1).
+        05 separator pic a(1).
+        05 self-play pic a(1).
+
+    fd recon-report.
+    01 recon-report-line pic x(100).
+
+    fd exception-report.
+    01 exception-report-line pic x(80).
+
+    copy "scoreprm.cpy".
+
+    working-storage section.
+    01 ws-tournament.
+        05 ws-oppo-play pic a(1).
+        05 ws-separator pic a(1).
+        05 ws-column-two pic a(1).
+    01 ws-eof pic a(1) value 'N'.
+    01 ws-round-nbr pic 9(7) value 0.
+    01 ws-valid-rec pic a(1).
+    01 ws-reject-reason pic x(40).
+    01 ws-score-parm-status pic x(2).
+
+    *> shape scores and outcome scores, loaded from scoreparm
+    01 ws-score-rock pic 9(02).
+    01 ws-score-paper pic 9(02).
+    01 ws-score-scissors pic 9(02).
+    01 ws-score-loss pic 9(02).
+    01 ws-score-draw pic 9(02).
+    01 ws-score-win pic 9(02).
+
+    *> a.cob interpretation - second column is a shape to play
+    01 ws-a-self-play pic a(1).
+    01 ws-a-points pic 9(3).
+    01 ws-a-total pic 9(7) value zero.
+
+    *> b.cob interpretation - second column is the desired outcome
+    01 ws-b-play pic a(1).
+    01 ws-b-points pic 9(3).
+    01 ws-b-total pic 9(7) value zero.
+
+procedure division.
+    perform load-score-parm.
+    open input tournament.
+    open output recon-report.
+    open output exception-report.
+        move spaces to recon-report-line
+        string 'round oppo a-self a-pts a-total'
+            ' b-play b-pts b-total' delimited by size
+            into recon-report-line
+        write recon-report-line
+        perform until ws-eof = 'Y'
+            read tournament into ws-tournament
+                at end move 'Y' to ws-eof
+                not at end perform process-record
+            end-read
+        end-perform.
+    close tournament.
+    close recon-report.
+    close exception-report.
+    perform write-grand-totals.
+    display 'a-total=' ws-a-total ' b-total=' ws-b-total.
+goback.
+
+process-record.
+    add 1 to ws-round-nbr.
+    perform validate-record.
+    if ws-valid-rec = 'Y'
+        perform calculate-a-side
+        perform calculate-b-side
+        perform write-recon-line
+    else
+        perform write-exception
+    end-if
+.
+
+validate-record.
+    move 'Y' to ws-valid-rec
+    move spaces to ws-reject-reason
+
+    evaluate ws-oppo-play
+        when 'A'
+        when 'B'
+        when 'C'
+            continue
+        when other
+            move 'N' to ws-valid-rec
+            move 'oppo-play not in A/B/C' to ws-reject-reason
+    end-evaluate
+
+    if ws-valid-rec = 'Y'
+        evaluate ws-column-two
+            when 'X'
+            when 'Y'
+            when 'Z'
+                continue
+            when other
+                move 'N' to ws-valid-rec
+                move 'column-two not in X/Y/Z' to ws-reject-reason
+        end-evaluate
+    end-if
+
+    if ws-valid-rec = 'Y' and ws-separator not = space
+        move 'N' to ws-valid-rec
+        move 'separator is not a blank' to ws-reject-reason
+    end-if
+.
+
+*> "second column is my play" - the a.cob reading
+calculate-a-side.
+    evaluate ws-column-two
+        when = 'X'
+            move 'A' to ws-a-self-play
+            move ws-score-rock to ws-a-points
+        when = 'Y'
+            move 'B' to ws-a-self-play
+            move ws-score-paper to ws-a-points
+        when = 'Z'
+            move 'C' to ws-a-self-play
+            move ws-score-scissors to ws-a-points
+    end-evaluate
+
+    if ws-a-self-play is equal to ws-oppo-play then
+        add ws-score-draw to ws-a-points
+    else
+        evaluate ws-a-self-play also ws-oppo-play
+            when = 'B' also = 'A'
+            when = 'C' also = 'B'
+            when = 'A' also = 'C'
+                add ws-score-win to ws-a-points
+        end-evaluate
+    end-if
+
+    add ws-a-points to ws-a-total
+.
+
+*> "second column is my strategy" - the b.cob reading
+calculate-b-side.
+    evaluate ws-column-two also ws-oppo-play
+        when = 'X' also = 'A'
+            move 'C' to ws-b-play
+        when = 'X' also = 'B'
+            move 'A' to ws-b-play
+        when = 'X' also = 'C'
+            move 'B' to ws-b-play
+        when = 'Y' also any
+            move ws-oppo-play to ws-b-play
+        when = 'Z' also = 'A'
+            move 'B' to ws-b-play
+        when = 'Z' also = 'B'
+            move 'C' to ws-b-play
+        when = 'Z' also = 'C'
+            move 'A' to ws-b-play
+    end-evaluate
+
+    move zero to ws-b-points
+
+    evaluate ws-column-two
+        when = 'X'
+            add ws-score-loss to ws-b-points
+        when = 'Y'
+            add ws-score-draw to ws-b-points
+        when = 'Z'
+            add ws-score-win to ws-b-points
+    end-evaluate
+
+    evaluate ws-b-play
+        when = 'A'
+            add ws-score-rock to ws-b-points
+        when = 'B'
+            add ws-score-paper to ws-b-points
+        when = 'C'
+            add ws-score-scissors to ws-b-points
+    end-evaluate
+
+    add ws-b-points to ws-b-total
+.
+
+write-recon-line.
+    move spaces to recon-report-line
+    string ws-round-nbr ' ' ws-oppo-play
+        ' ' ws-a-self-play ' ' ws-a-points ' ' ws-a-total
+        ' ' ws-b-play ' ' ws-b-points ' ' ws-b-total
+        delimited by size into recon-report-line
+    write recon-report-line
+.
+
+write-exception.
+    move spaces to exception-report-line
+    string 'round ' ws-round-nbr
+        ' record=[' ws-oppo-play ws-separator ws-column-two ']'
+        ' reason=' ws-reject-reason
+        delimited by size into exception-report-line
+    write exception-report-line
+.
+
+write-grand-totals.
+    move spaces to recon-report-line
+    string 'grand totals - a-side=' ws-a-total
+        ' b-side=' ws-b-total delimited by size
+        into recon-report-line
+    open extend recon-report
+    write recon-report-line
+    close recon-report
+.
+
+load-score-parm.
+    move spaces to ws-score-parm-status
+    open input score-parm
+    if ws-score-parm-status = '00'
+        read score-parm
+            at end
+                move 01 to sp-rock-score
+                move 02 to sp-paper-score
+                move 03 to sp-scissors-score
+                move 00 to sp-loss-score
+                move 03 to sp-draw-score
+                move 06 to sp-win-score
+        end-read
+        close score-parm
+        move sp-rock-score to ws-score-rock
+        move sp-paper-score to ws-score-paper
+        move sp-scissors-score to ws-score-scissors
+        move sp-loss-score to ws-score-loss
+        move sp-draw-score to ws-score-draw
+        move sp-win-score to ws-score-win
+    else
+        *> scoreparm not present - fall back to the original point scheme
+        move 01 to ws-score-rock
+        move 02 to ws-score-paper
+        move 03 to ws-score-scissors
+        move 00 to ws-score-loss
+        move 03 to ws-score-draw
+        move 06 to ws-score-win
+    end-if
+.
+
+end program rpsrecon.
