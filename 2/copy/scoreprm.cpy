@@ -0,0 +1,12 @@
+    *> shared scoring parameter file, read once at start-up by every
+    *> program that keeps score, so operations can repoint the table
+    *> (rock/paper/scissors shape points and loss/draw/win outcome
+    *> points) by editing 'scoreparm' instead of recompiling.
+    fd score-parm.
+    01 score-parm-record.
+        05 sp-rock-score pic 9(02).
+        05 sp-paper-score pic 9(02).
+        05 sp-scissors-score pic 9(02).
+        05 sp-loss-score pic 9(02).
+        05 sp-draw-score pic 9(02).
+        05 sp-win-score pic 9(02).
