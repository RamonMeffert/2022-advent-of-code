@@ -1,12 +1,39 @@
 identification division.
 program-id. rps.
 
+*> modification history
+*> 2026-08-09  repointed the outcome/shape points to the shared
+*>             'scoreparm' file, added record validation with an
+*>             exceptions file, a match-history output file, a CSV
+*>             extract, opponent shape and strategy-mix statistics,
+*>             and checkpoint/restart support.
+
 environment division.
     input-output section.
         file-control.
         select tournament assign to 'input'
         organization is line sequential.
 
+        select exception-report assign to 'exceptrpt'
+        organization is line sequential
+        file status is ws-exception-report-status.
+
+        select match-history assign to 'matchhist'
+        organization is line sequential
+        file status is ws-match-history-status.
+
+        select standings-extract assign to 'extract'
+        organization is line sequential
+        file status is ws-standings-extract-status.
+
+        select score-parm assign to 'scoreparm'
+        organization is line sequential
+        file status is ws-score-parm-status.
+
+        select restart-file assign to 'brestart'
+        organization is line sequential
+        file status is ws-restart-status.
+
 data division.
     file section.
     fd tournament.
@@ -15,30 +42,154 @@ data division.
         05 separator pic a(1).
         05 self-play pic a(1).
 
+    fd exception-report.
+    01 exception-report-line pic x(80).
+
+    fd match-history.
+    01 match-history-line.
+        05 mh-round-nbr pic 9(7).
+        05 filler pic x(1).
+        05 mh-oppo-play pic a(1).
+        05 filler pic x(1).
+        05 mh-play pic a(1).
+        05 filler pic x(1).
+        05 mh-points pic 9(3).
+        05 filler pic x(1).
+        05 mh-total-score pic 9(7).
+
+    fd standings-extract.
+    01 standings-extract-line pic x(80).
+
+    copy "scoreprm.cpy".
+
+    fd restart-file.
+    01 restart-record.
+        05 rr-round-nbr pic 9(7).
+        05 rr-total-score pic 9(7).
+        05 rr-count-rock pic 9(7).
+        05 rr-count-paper pic 9(7).
+        05 rr-count-scissors pic 9(7).
+        05 rr-count-loss pic 9(7).
+        05 rr-count-draw pic 9(7).
+        05 rr-count-win pic 9(7).
+
     working-storage section.
     01 ws-tournament.
         05 ws-oppo-play pic a(1).
         05 ws-separator pic a(1).
         05 ws-strategy pic a(1).
-    01 ws-eof pic a(1).
-    01 ws-total-score pic 9999999.
+    01 ws-eof pic a(1) value 'N'.
+    01 ws-total-score pic 9999999 value zero.
     01 ws-play pic a(1).
+    01 ws-round-nbr pic 9(7) value 0.
+    01 ws-points pic 9(3).
+    01 ws-valid-rec pic a(1).
+    01 ws-reject-reason pic x(40).
+
+    *> shape scores and outcome scores, loaded from scoreparm
+    01 ws-score-rock pic 9(02).
+    01 ws-score-paper pic 9(02).
+    01 ws-score-scissors pic 9(02).
+    01 ws-score-loss pic 9(02).
+    01 ws-score-draw pic 9(02).
+    01 ws-score-win pic 9(02).
+
+    *> opponent shape-frequency and strategy-mix statistics
+    01 ws-count-rock pic 9(7) value 0.
+    01 ws-count-paper pic 9(7) value 0.
+    01 ws-count-scissors pic 9(7) value 0.
+    01 ws-count-loss pic 9(7) value 0.
+    01 ws-count-draw pic 9(7) value 0.
+    01 ws-count-win pic 9(7) value 0.
+
+    01 ws-score-parm-status pic x(2).
+    01 ws-exception-report-status pic x(2).
+    01 ws-match-history-status pic x(2).
+    01 ws-standings-extract-status pic x(2).
+
+    *> checkpoint/restart working storage
+    01 ws-restart-status pic x(2).
+    01 ws-resuming pic a(1) value 'N'.
+    01 ws-ckpt-round-nbr pic 9(7) value 0.
+    01 ws-ckpt-total-score pic 9(7) value 0.
+    01 ws-ckpt-remainder pic 9(7).
+    01 ws-ckpt-quotient pic 9(7).
+    01 ws-ckpt-interval pic 9(7) value 1000.
 
 procedure division.
+    perform load-score-parm.
     open input tournament.
-        perform until ws-eof = 'Y'
-            read tournament into ws-tournament
-                at end move 'Y' to ws-eof
-                not at end perform calculate-round-score
-            end-read
-        end-perform.
+    perform check-for-restart.
+    perform open-report-files.
+    perform until ws-eof = 'Y'
+        read tournament into ws-tournament
+            at end move 'Y' to ws-eof
+            not at end perform process-record
+        end-read
+    end-perform.
     close tournament.
+    close exception-report.
+    close match-history.
+    close standings-extract.
+    perform clear-checkpoint.
+    perform write-statistics.
     display ws-total-score.
 goback.
 
+process-record.
+    add 1 to ws-round-nbr.
+    perform validate-record.
+    if ws-valid-rec = 'Y'
+        perform calculate-round-score
+        perform write-match-history
+        perform write-extract-detail
+    else
+        perform write-exception
+    end-if.
+
+    divide ws-round-nbr by ws-ckpt-interval
+        giving ws-ckpt-quotient remainder ws-ckpt-remainder
+    if ws-ckpt-remainder = 0
+        perform write-checkpoint
+    end-if
+.
+
+validate-record.
+    move 'Y' to ws-valid-rec
+    move spaces to ws-reject-reason
+
+    evaluate ws-oppo-play
+        when 'A'
+        when 'B'
+        when 'C'
+            continue
+        when other
+            move 'N' to ws-valid-rec
+            move 'oppo-play not in A/B/C' to ws-reject-reason
+    end-evaluate
+
+    if ws-valid-rec = 'Y'
+        evaluate ws-strategy
+            when 'X'
+            when 'Y'
+            when 'Z'
+                continue
+            when other
+                move 'N' to ws-valid-rec
+                move 'strategy not in X/Y/Z' to ws-reject-reason
+        end-evaluate
+    end-if
+
+    if ws-valid-rec = 'Y' and ws-separator not = space
+        move 'N' to ws-valid-rec
+        move 'separator is not a blank' to ws-reject-reason
+    end-if
+.
+
 calculate-round-score.
     perform find-move.
     perform calculate-outcome-score.
+    perform update-statistics.
 .
 
 find-move.
@@ -72,21 +223,204 @@ find-move.
 .
 
 calculate-outcome-score.
+    move zero to ws-points
+
     evaluate ws-strategy
+        when = 'X'
+            add ws-score-loss to ws-points
         when = 'Y'
-            add 3 to ws-total-score
+            add ws-score-draw to ws-points
         when = 'Z'
-            add 6 to ws-total-score
+            add ws-score-win to ws-points
     end-evaluate
 
     evaluate ws-play
         when = 'A'
-            add 1 to ws-total-score
+            add ws-score-rock to ws-points
         when = 'B'
-            add 2 to ws-total-score
+            add ws-score-paper to ws-points
         when = 'C'
-            add 3 to ws-total-score
+            add ws-score-scissors to ws-points
+    end-evaluate
+
+    add ws-points to ws-total-score
+.
+
+update-statistics.
+    evaluate ws-oppo-play
+        when 'A'
+            add 1 to ws-count-rock
+        when 'B'
+            add 1 to ws-count-paper
+        when 'C'
+            add 1 to ws-count-scissors
     end-evaluate
+
+    evaluate ws-strategy
+        when 'X'
+            add 1 to ws-count-loss
+        when 'Y'
+            add 1 to ws-count-draw
+        when 'Z'
+            add 1 to ws-count-win
+    end-evaluate
+.
+
+write-match-history.
+    move spaces to match-history-line
+    move ws-round-nbr to mh-round-nbr
+    move ws-oppo-play to mh-oppo-play
+    move ws-play to mh-play
+    move ws-points to mh-points
+    move ws-total-score to mh-total-score
+    write match-history-line
+.
+
+write-extract-detail.
+    move spaces to standings-extract-line
+    string ws-round-nbr ',' ws-oppo-play ',' ws-play ','
+        ws-points ',' ws-total-score
+        delimited by size into standings-extract-line
+    write standings-extract-line
+.
+
+write-exception.
+    move spaces to exception-report-line
+    string 'round ' ws-round-nbr
+        ' record=[' ws-oppo-play ws-separator ws-strategy ']'
+        ' reason=' ws-reject-reason
+        delimited by size into exception-report-line
+    write exception-report-line
+.
+
+load-score-parm.
+    move spaces to ws-score-parm-status
+    open input score-parm
+    if ws-score-parm-status = '00'
+        read score-parm
+            at end
+                move 01 to sp-rock-score
+                move 02 to sp-paper-score
+                move 03 to sp-scissors-score
+                move 00 to sp-loss-score
+                move 03 to sp-draw-score
+                move 06 to sp-win-score
+        end-read
+        close score-parm
+        move sp-rock-score to ws-score-rock
+        move sp-paper-score to ws-score-paper
+        move sp-scissors-score to ws-score-scissors
+        move sp-loss-score to ws-score-loss
+        move sp-draw-score to ws-score-draw
+        move sp-win-score to ws-score-win
+    else
+        *> scoreparm not present - fall back to the original point scheme
+        move 01 to ws-score-rock
+        move 02 to ws-score-paper
+        move 03 to ws-score-scissors
+        move 00 to ws-score-loss
+        move 03 to ws-score-draw
+        move 06 to ws-score-win
+    end-if
+.
+
+check-for-restart.
+    move spaces to ws-restart-status
+    open input restart-file
+    if ws-restart-status = '00'
+        read restart-file
+            at end continue
+            not at end
+                move rr-round-nbr to ws-ckpt-round-nbr
+                move rr-total-score to ws-ckpt-total-score
+                move rr-count-rock to ws-count-rock
+                move rr-count-paper to ws-count-paper
+                move rr-count-scissors to ws-count-scissors
+                move rr-count-loss to ws-count-loss
+                move rr-count-draw to ws-count-draw
+                move rr-count-win to ws-count-win
+        end-read
+        close restart-file
+        if ws-ckpt-round-nbr > 0
+            move 'Y' to ws-resuming
+            move ws-ckpt-round-nbr to ws-round-nbr
+            move ws-ckpt-total-score to ws-total-score
+            perform skip-scored-record ws-ckpt-round-nbr times
+        end-if
+    end-if
+.
+
+skip-scored-record.
+    read tournament into ws-tournament
+        at end move 'Y' to ws-eof
+    end-read
+.
+
+*> on a genuine resume the audit-trail files are expected to already
+*> exist from the run that abended, so extend them - but if one was
+*> never opened (abend happened before it was created) or was rotated
+*> away between runs, fall back to a fresh OPEN OUTPUT rather than
+*> aborting the whole job
+open-report-files.
+    if ws-resuming = 'Y'
+        open extend exception-report
+        if ws-exception-report-status = '35'
+            open output exception-report
+        end-if
+
+        open extend match-history
+        if ws-match-history-status = '35'
+            open output match-history
+        end-if
+
+        open extend standings-extract
+        if ws-standings-extract-status = '35'
+            open output standings-extract
+            move 'ROUND,OPPO-PLAY,PLAY,POINTS,TOTAL-SCORE'
+                to standings-extract-line
+            write standings-extract-line
+        end-if
+    else
+        open output exception-report
+        open output match-history
+        open output standings-extract
+        move 'ROUND,OPPO-PLAY,PLAY,POINTS,TOTAL-SCORE'
+            to standings-extract-line
+        write standings-extract-line
+    end-if
+.
+
+write-checkpoint.
+    open output restart-file
+    move ws-round-nbr to rr-round-nbr
+    move ws-total-score to rr-total-score
+    move ws-count-rock to rr-count-rock
+    move ws-count-paper to rr-count-paper
+    move ws-count-scissors to rr-count-scissors
+    move ws-count-loss to rr-count-loss
+    move ws-count-draw to rr-count-draw
+    move ws-count-win to rr-count-win
+    write restart-record
+    close restart-file
+.
+
+*> job ran to normal end-of-file - the checkpoint no longer describes
+*> unfinished work, so clear it rather than leave it for the next,
+*> ordinary run to mistake for an abend to resume from
+clear-checkpoint.
+    open output restart-file
+    close restart-file
+.
+
+write-statistics.
+    display 'opponent shape frequency -'
+        ' rock: ' ws-count-rock
+        ' paper: ' ws-count-paper
+        ' scissors: ' ws-count-scissors
+    display 'strategy mix -'
+        ' loss: ' ws-count-loss
+        ' draw: ' ws-count-draw
+        ' win: ' ws-count-win
 .
 
 end program rps.
