@@ -0,0 +1,237 @@
+identification division.
+program-id. rpsbatch.
+
+*> batch settlement run: scores every tournament sheet named in the
+*> batch control file through the same shape-scoring rules as
+*> CALCULATE-ROUND-SCORE in a.cob, one job step per file, and prints
+*> a per-file summary line plus a grand total across the batch.
+
+environment division.
+    input-output section.
+        file-control.
+        select batch-control assign to 'batchctl'
+        organization is line sequential.
+
+        select tournament assign to dynamic ws-tournament-file-name
+        organization is line sequential
+        file status is ws-tournament-status.
+
+        select exception-report assign to 'exceptrpt'
+        organization is line sequential.
+
+        select score-parm assign to 'scoreparm'
+        organization is line sequential
+        file status is ws-score-parm-status.
+
+data division.
+    file section.
+    fd batch-control.
+    01 batch-control-line pic x(40).
+
+    fd tournament.
+    01 tournament-file.
+        05 oppo-play pic a(1).
+        05 separator pic a(1).
+        05 self-play pic a(1).
+
+    fd exception-report.
+    01 exception-report-line pic x(120).
+
+    copy "scoreprm.cpy".
+
+    working-storage section.
+    01 ws-tournament-file-name pic x(40).
+    01 ws-tournament.
+        05 ws-oppo-play pic a(1).
+        05 ws-separator pic a(1).
+        05 ws-self-play pic a(1).
+    01 ws-ctl-eof pic a(1) value 'N'.
+    01 ws-file-eof pic a(1).
+    01 ws-file-score pic 9(7).
+    01 ws-file-round-count pic 9(7).
+    01 ws-batch-total pic 9(7) value zero.
+    01 ws-batch-file-count pic 9(7) value zero.
+    01 ws-points pic 9(3).
+    01 ws-round-nbr pic 9(7) value zero.
+    01 ws-valid-rec pic a(1).
+    01 ws-reject-reason pic x(40).
+    01 ws-score-parm-status pic x(2).
+    01 ws-tournament-status pic x(2).
+
+    *> shape scores and outcome scores, loaded from scoreparm
+    01 ws-score-rock pic 9(02).
+    01 ws-score-paper pic 9(02).
+    01 ws-score-scissors pic 9(02).
+    01 ws-score-loss pic 9(02).
+    01 ws-score-draw pic 9(02).
+    01 ws-score-win pic 9(02).
+
+procedure division.
+    perform load-score-parm.
+    open output exception-report.
+    open input batch-control.
+        perform until ws-ctl-eof = 'Y'
+            read batch-control into ws-tournament-file-name
+                at end move 'Y' to ws-ctl-eof
+                not at end perform run-one-file
+            end-read
+        end-perform.
+    close batch-control.
+    close exception-report.
+    display 'batch files scored: ' ws-batch-file-count.
+    display 'batch grand total: ' ws-batch-total.
+goback.
+
+run-one-file.
+    move 'N' to ws-file-eof
+    move zero to ws-file-score
+    move zero to ws-file-round-count
+    move zero to ws-round-nbr
+    move spaces to ws-tournament-status
+    open input tournament
+    if ws-tournament-status not = '00'
+        perform write-file-open-exception
+    else
+        perform until ws-file-eof = 'Y'
+            read tournament into ws-tournament
+                at end move 'Y' to ws-file-eof
+                not at end perform process-one-round
+            end-read
+        end-perform
+        close tournament
+        add 1 to ws-batch-file-count
+        add ws-file-score to ws-batch-total
+        display ws-tournament-file-name ' rounds=' ws-file-round-count
+            ' score=' ws-file-score
+    end-if
+.
+
+*> a bad file name in the control file must not take down the rest of
+*> the batch - log it to the same exception report as a rejected
+*> record and move on to the next control-file line
+write-file-open-exception.
+    move spaces to exception-report-line
+    string ws-tournament-file-name delimited by space
+        ' could not be opened, file status=' ws-tournament-status
+            delimited by size
+        into exception-report-line
+    write exception-report-line
+.
+
+process-one-round.
+    add 1 to ws-round-nbr
+    perform validate-record
+    if ws-valid-rec = 'Y'
+        perform score-one-round
+    else
+        perform write-exception
+    end-if
+.
+
+validate-record.
+    move 'Y' to ws-valid-rec
+    move spaces to ws-reject-reason
+
+    evaluate ws-oppo-play
+        when 'A'
+        when 'B'
+        when 'C'
+            continue
+        when other
+            move 'N' to ws-valid-rec
+            move 'oppo-play not in A/B/C' to ws-reject-reason
+    end-evaluate
+
+    if ws-valid-rec = 'Y'
+        evaluate ws-self-play
+            when 'X'
+            when 'Y'
+            when 'Z'
+                continue
+            when other
+                move 'N' to ws-valid-rec
+                move 'self-play not in X/Y/Z' to ws-reject-reason
+        end-evaluate
+    end-if
+
+    if ws-valid-rec = 'Y' and ws-separator not = space
+        move 'N' to ws-valid-rec
+        move 'separator is not a blank' to ws-reject-reason
+    end-if
+.
+
+write-exception.
+    move spaces to exception-report-line
+    string ws-tournament-file-name delimited by space
+        ' round ' ws-round-nbr delimited by size
+        ' record=[' ws-oppo-play ws-separator ws-self-play ']'
+            delimited by size
+        ' reason=' ws-reject-reason delimited by size
+        into exception-report-line
+    write exception-report-line
+.
+
+*> the same shape-scoring rules as CALCULATE-ROUND-SCORE in a.cob
+score-one-round.
+    add 1 to ws-file-round-count
+
+    evaluate ws-self-play
+        when = 'X'
+            move 'A' to ws-self-play
+            move ws-score-rock to ws-points
+        when = 'Y'
+            move 'B' to ws-self-play
+            move ws-score-paper to ws-points
+        when = 'Z'
+            move 'C' to ws-self-play
+            move ws-score-scissors to ws-points
+        when other
+            move zero to ws-points
+    end-evaluate
+
+    if ws-self-play is equal to ws-oppo-play then
+        add ws-score-draw to ws-points
+    else
+        evaluate ws-self-play also ws-oppo-play
+            when = 'B' also = 'A'
+            when = 'C' also = 'B'
+            when = 'A' also = 'C'
+                add ws-score-win to ws-points
+        end-evaluate
+    end-if
+
+    add ws-points to ws-file-score
+.
+
+load-score-parm.
+    move spaces to ws-score-parm-status
+    open input score-parm
+    if ws-score-parm-status = '00'
+        read score-parm
+            at end
+                move 01 to sp-rock-score
+                move 02 to sp-paper-score
+                move 03 to sp-scissors-score
+                move 00 to sp-loss-score
+                move 03 to sp-draw-score
+                move 06 to sp-win-score
+        end-read
+        close score-parm
+        move sp-rock-score to ws-score-rock
+        move sp-paper-score to ws-score-paper
+        move sp-scissors-score to ws-score-scissors
+        move sp-loss-score to ws-score-loss
+        move sp-draw-score to ws-score-draw
+        move sp-win-score to ws-score-win
+    else
+        *> scoreparm not present - fall back to the original point scheme
+        move 01 to ws-score-rock
+        move 02 to ws-score-paper
+        move 03 to ws-score-scissors
+        move 00 to ws-score-loss
+        move 03 to ws-score-draw
+        move 06 to ws-score-win
+    end-if
+.
+
+end program rpsbatch.
