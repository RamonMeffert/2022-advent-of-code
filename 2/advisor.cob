@@ -0,0 +1,159 @@
+identification division.
+program-id. rpsadvsr.
+
+*> cheat-sheet mode: given a tournament sheet that only carries
+*> OPPO-PLAY (no strategy/self-play column yet), runs FIND-MOVE in
+*> reverse for the two known outcomes - a guaranteed win and a
+*> guaranteed draw - and writes out the move code (in the same X/Y/Z
+*> vocabulary the sheet's second column normally uses) that would
+*> produce each outcome, so a cheat sheet can be handed out before
+*> the round is actually played.
+*>
+*> this is a narrower record shape than the 3-column sheet a.cob/b.cob
+*> read, so it lives in its own 'oppoplay' file rather than sharing
+*> the 'input' file name - a single-byte FD reading 'input' would slice
+*> the wider file's lines across multiple reads instead of one per line.
+
+environment division.
+    input-output section.
+        file-control.
+        select tournament assign to 'oppoplay'
+        organization is line sequential.
+
+        select cheat-sheet assign to 'cheatsheet'
+        organization is line sequential.
+
+        select exception-report assign to 'exceptrpt'
+        organization is line sequential.
+
+data division.
+    file section.
+    fd tournament.
+    01 tournament-file.
+        05 oppo-play pic a(1).
+
+    fd cheat-sheet.
+    01 cheat-sheet-line pic x(60).
+
+    fd exception-report.
+    01 exception-report-line pic x(80).
+
+    working-storage section.
+    01 ws-oppo-play pic a(1).
+    01 ws-eof pic a(1) value 'N'.
+    01 ws-round-nbr pic 9(7) value 0.
+    01 ws-valid-rec pic a(1).
+    01 ws-reject-reason pic x(40).
+    01 ws-win-shape pic a(1).
+    01 ws-draw-shape pic a(1).
+    01 ws-win-code pic a(1).
+    01 ws-draw-code pic a(1).
+
+procedure division.
+    open input tournament.
+    open output cheat-sheet.
+    open output exception-report.
+        move spaces to cheat-sheet-line
+        string 'round oppo win-code draw-code' delimited by size
+            into cheat-sheet-line
+        write cheat-sheet-line
+        perform until ws-eof = 'Y'
+            read tournament into ws-oppo-play
+                at end move 'Y' to ws-eof
+                not at end perform process-record
+            end-read
+        end-perform.
+    close tournament.
+    close cheat-sheet.
+    close exception-report.
+goback.
+
+process-record.
+    add 1 to ws-round-nbr.
+    perform validate-record.
+    if ws-valid-rec = 'Y'
+        perform find-winning-shape
+        perform find-drawing-shape
+        perform translate-shapes-to-codes
+        perform write-cheat-sheet-line
+    else
+        perform write-exception
+    end-if
+.
+
+validate-record.
+    move 'Y' to ws-valid-rec
+    move spaces to ws-reject-reason
+
+    evaluate ws-oppo-play
+        when 'A'
+        when 'B'
+        when 'C'
+            continue
+        when other
+            move 'N' to ws-valid-rec
+            move 'oppo-play not in A/B/C' to ws-reject-reason
+    end-evaluate
+.
+
+write-exception.
+    move spaces to exception-report-line
+    string 'round ' ws-round-nbr
+        ' record=[' ws-oppo-play ']'
+        ' reason=' ws-reject-reason
+        delimited by size into exception-report-line
+    write exception-report-line
+.
+
+*> the shape that beats WS-OPPO-PLAY - FIND-MOVE's 'win' branch,
+*> read backwards for a fixed strategy of Z (win)
+find-winning-shape.
+    evaluate ws-oppo-play
+        when 'A'
+            move 'B' to ws-win-shape
+        when 'B'
+            move 'C' to ws-win-shape
+        when 'C'
+            move 'A' to ws-win-shape
+    end-evaluate
+.
+
+*> the shape that draws with WS-OPPO-PLAY - FIND-MOVE's 'draw'
+*> branch, read backwards for a fixed strategy of Y (draw)
+find-drawing-shape.
+    move ws-oppo-play to ws-draw-shape
+.
+
+*> translate a shape (A/B/C) back into the move code (X/Y/Z) the
+*> sheet's second column uses, the reverse of a.cob's translation
+translate-shapes-to-codes.
+    evaluate ws-win-shape
+        when 'A'
+            move 'X' to ws-win-code
+        when 'B'
+            move 'Y' to ws-win-code
+        when 'C'
+            move 'Z' to ws-win-code
+    end-evaluate
+
+    evaluate ws-draw-shape
+        when 'A'
+            move 'X' to ws-draw-code
+        when 'B'
+            move 'Y' to ws-draw-code
+        when 'C'
+            move 'Z' to ws-draw-code
+    end-evaluate
+.
+
+write-cheat-sheet-line.
+    move spaces to cheat-sheet-line
+    string 'round ' ws-round-nbr
+        ' oppo=' ws-oppo-play
+        ' win-code=' ws-win-code
+        ' draw-code=' ws-draw-code
+        delimited by size into cheat-sheet-line
+    write cheat-sheet-line
+.
+
+end program rpsadvsr.
